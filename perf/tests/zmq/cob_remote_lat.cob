@@ -21,13 +21,53 @@ PROGRAM-ID. COB_REMOTE_LAT WITH IDENT "1.0".
 *-
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    select ZMQHIST-FILE assign to "ZMQHIST"
+	organization indexed
+	access dynamic
+	record key ZH-KEY
+	file status zmqHistStatus.
+
+    select ZMQERRLOG-FILE assign to "ZMQERRLOG"
+	organization line sequential
+	file status zmqErrLogStatus.
+
+    select ZMQPROFILE-FILE assign to "ZMQPROFILE"
+	organization indexed
+	access dynamic
+	record key PROF-NAME
+	file status zmqProfileStatus.
+
+    select ZMQAUDIT-FILE assign to "ZMQAUDIT"
+	organization line sequential
+	file status zmqAuditStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ZMQHIST-FILE.
+copy "libvmszmq:zmqhist.lib".
+
+FD  ZMQERRLOG-FILE.
+copy "libvmszmq:zmqerrfd.lib".
+
+FD  ZMQPROFILE-FILE.
+copy "libvmszmq:zmqprof.lib".
+
+FD  ZMQAUDIT-FILE.
+copy "libvmszmq:zmqaudfd.lib".
+
 WORKING-STORAGE SECTION.
 
 copy "libvmszmq:zmq.lib".
 
-01 zmqUsage	    pic x(80) value "Host InInterface OutInterface MessLength #messages".
+01 zmqHistStatus     pic x(2) value "00".
+01 zmqProfileStatus  pic x(2) value "00".
+
+01 zmqUsage	    pic x(80) value
+    "ProfileName MessLength #messages NumQueues SendRate SlaThreshold OperatorId".
 01 zmqArgs	    pic x(100) value spaces.
+01 zmqProfileName  pic x(20) value spaces.
 01 zmqHost	    pic x(60) value spaces.
 01 OutInterface	    pic x(60) value spaces.
 01 InInterface	    pic x(60) value spaces.
@@ -40,25 +80,77 @@ copy "libvmszmq:zmq.lib".
 01 zmqObj	    pic 9(9)  comp.
 01 zmqEid	    pic 9(9)  comp.
 01 zmqQid	    pic 9(9)  comp.
+01 zmqStartT	    pic 9(9)  comp.
+01 zmqEndT	    pic 9(9)  comp.
+01 zmqElapsed	    pic 9(9)  comp.
+01 zmqLatency	    pic 9(7)v99  comp.
+01 zmqLatencyA	    pic zzzzzz9.99.
+01 zmqMsgsPerSec    pic 9(9)v99  comp value 0.
+01 zmqMbPerSec	    pic 9(7)v9999 comp value 0.
+01 zmqTime.
+   05 zmqHH	    pic 99.
+   05 zmqMM	    pic 99.
+   05 zmqSS	    pic 99.
+   05 zmqMS	    pic 99.
 01 ret_l_status	    pic 9(9) comp value 1.
 
+*
+* Multi-queue fan-out burst/soak mode (see cob_local_lat.cob's
+* zmqlatwk.lib for the shared rationale) -- extra QG2, QG3, ... queues
+* bound to EG, plus a LIB$WAIT-based send-rate throttle.
+*
+01 zmqNumQueuesA    pic 9(9) value 1.
+01 zmqSendRateA	    pic 9(9) value 0.
+01 zmqNumQueues	    pic 9(9) comp value 1.
+01 zmqSendRate	    pic 9(9) comp value 0.
+*
+* LIB$WAIT's seconds argument is an F_floating value, not a packed or
+* binary integer -- COMP-1 is the matching COBOL usage.
+*
+01 zmqSendDelay	    usage comp-1 value 0.
+01 zmqMaxQueues	    pic 9(9) comp value 9.
+01 zmqQIdx	    pic 9(9) comp.
+01 zmqQIdxDigit	    pic 9(1).
+01 zmqQName	    pic x(4) value spaces.
+
+copy "libvmszmq:zmqerrwk.lib".
+copy "libvmszmq:zmqaudwk.lib".
+
 PROCEDURE DIVISION GIVING ret_l_status.
 01.
     call "LIB$GET_FOREIGN" using by descriptor zmqArgs
 				 by descriptor zmqUsage.
 
     UNSTRING zmqArgs DELIMITED BY ALL spaces
-    	INTO zmqHost InInterface OutInterface zmqMessageLenA zmqNumMessagesA
+    	INTO zmqProfileName zmqMessageLenA zmqNumMessagesA
+	     zmqNumQueuesA zmqSendRateA zmqSlaThresholdA zmqOperatorIdA
     END-UNSTRING.
 
     move zmqMessageLenA  to zmqMessageLen.
     move zmqNumMessagesA to zmqNumMessages.
+    move zmqNumQueuesA   to zmqNumQueues.
+    move zmqSendRateA    to zmqSendRate.
+    move zmqSlaThresholdA to zmqSlaThreshold.
+    move zmqOperatorIdA   to zmqOperatorId.
+    if zmqNumQueues less 1
+	move 1 to zmqNumQueues
+    end-if.
+    if zmqNumQueues greater zmqMaxQueues
+	move zmqMaxQueues to zmqNumQueues
+    end-if.
+    if zmqSendRate greater 0
+	compute zmqSendDelay rounded = 1 / zmqSendRate
+    end-if.
 
-    call "ZMQ_CREATE" using by descriptor zmqHost, 
+    perform 0500-LOOKUP-PROFILE.
+
+    call "ZMQ_CREATE" using by descriptor zmqHost,
                             by reference  zmqObj
 		      giving ret_l_status.
     if not ret_l_status success
-	exit program.
+	move "ZMQ_CREATE" to zmqFailingVerb
+	perform 9000-ZMQ-ERROR
+    end-if.
     call "ZMQ_CREATE_EXCHANGE" using by value      zmqObj
 				     by descriptor "EG"
 				     by value      zmq_scope_global
@@ -67,7 +159,9 @@ PROCEDURE DIVISION GIVING ret_l_status.
 				     by reference  zmqEid
 				giving ret_l_status.
     if not ret_l_status success
-	exit program.
+	move "ZMQ_CREATE_EXCHANGE" to zmqFailingVerb
+	perform 9000-ZMQ-ERROR
+    end-if.
     call "ZMQ_CREATE_QUEUE" using by value      zmqObj
 				  by descriptor "QG"
 				  by value	zmq_scope_global
@@ -78,10 +172,43 @@ PROCEDURE DIVISION GIVING ret_l_status.
 				  by reference	zmqQid
 			    giving ret_l_status.
     if not ret_l_status success
-	exit program.
+	move "ZMQ_CREATE_QUEUE" to zmqFailingVerb
+	perform 9000-ZMQ-ERROR
+    end-if.
 
+*
+* ZMQ_RECEIVE below takes no queue handle -- like ZMQ_CREATE_QUEUE and
+* ZMQ_SEND, it operates against zmqObj, the whole binding context, and
+* zmq_style_data_distribution round-robins each inbound message to
+* exactly one of the queues created below.  So the single ZMQ_RECEIVE
+* per loop iteration already drains whichever of QG/QG2../QGn actually
+* got it; no extra per-queue receive loop is needed or possible with
+* this calling convention.
+*
+    perform varying zmqQIdx from 2 by 1 until zmqQIdx greater zmqNumQueues
+	move zmqQIdx to zmqQIdxDigit
+	string "QG" zmqQIdxDigit delimited by size into zmqQName
+	call "ZMQ_CREATE_QUEUE" using by value      zmqObj
+				      by descriptor zmqQName
+				      by value	    zmq_scope_global
+				      by descriptor OutInterface
+				      by value	    zmq_no_limit
+				      by value	    zmq_no_limit
+				      by value	    zmq_no_swap
+				      by reference  zmqQid
+				giving ret_l_status
+	end-call
+	if not ret_l_status success
+	    move "ZMQ_CREATE_QUEUE" to zmqFailingVerb
+	    perform 9000-ZMQ-ERROR
+	end-if
+    end-perform.
 
-    perform varying zmqCounter from 1 by 1 
+    accept zmqTime from time.
+    compute zmqStartT = ((zmqHH * 3600) + (zmqMM * 60) + zmqSS) * 1000.
+    add zmqMS to zmqStartT.
+
+    perform varying zmqCounter from 1 by 1
 	until zmqCounter greater zmqNumMessages
 	call "ZMQ_RECEIVE"  using by value zmqObj
 				  by reference zmqMessageBuff
@@ -91,7 +218,8 @@ PROCEDURE DIVISION GIVING ret_l_status.
 			    giving ret_l_status
 	end-call
 	if not ret_l_status success
-	    exit program
+	    move "ZMQ_RECEIVE" to zmqFailingVerb
+	    perform 9000-ZMQ-ERROR
 	end-if
 	call "ZMQ_SEND"	using by value zmqObj
 			      by value zmqEid
@@ -101,21 +229,162 @@ PROCEDURE DIVISION GIVING ret_l_status.
 			giving ret_l_status
 	end-call
 	if not ret_l_status success
-	    exit program
+	    move "ZMQ_SEND" to zmqFailingVerb
+	    perform 9000-ZMQ-ERROR
+	end-if
+	if zmqSendRate greater 0
+	    call "LIB$WAIT" using by reference zmqSendDelay
 	end-if
-
 
 	call "ZMQ_FREE" using by value zmqMessageBuff
 			giving ret_l_status
 	end-call
 	if not ret_l_status success
-	    exit program
+	    move "ZMQ_FREE" to zmqFailingVerb
+	    perform 9000-ZMQ-ERROR
 	end-if
     end-perform.
+    accept zmqTime from time.
+    compute zmqEndT = ((zmqHH * 3600) + (zmqMM * 60) + zmqSS) * 1000.
+    add zmqMS to zmqEndT.
+    compute zmqElapsed = zmqEndT - zmqStartT.
+*
+* Turn into microseconds
+*
+    compute zmqLatency = zmqElapsed / (zmqNumMessages * 2) * 1000.
+    move zmqLatency to zmqLatencyA.
+*
+* Throughput over the same zmqStartT/zmqEndT window.
+*
+    move 0 to zmqMsgsPerSec.
+    move 0 to zmqMbPerSec.
+    if zmqElapsed greater 0
+	compute zmqMsgsPerSec rounded =
+	    zmqNumMessages / (zmqElapsed / 1000)
+	compute zmqMbPerSec rounded =
+	    ((zmqNumMessages * zmqMessageLen) / (zmqElapsed / 1000)) / 1048576
+    end-if.
+    display zmqNumMessages with conversion, " messages, with a length of ",
+	     zmqMessageLen with conversion, " processed in ",
+	     zmqElapsed    with conversion, " milliseconds.".
+    display "Latency: ", zmqLatency with conversion, " [us]".
+    display "Throughput: ", zmqMsgsPerSec with conversion, " msgs/sec, ",
+	     zmqMbPerSec with conversion, " MB/sec".
+    display "Fan-out queues: ", zmqNumQueues with conversion,
+	     ", send rate: ", zmqSendRate with conversion, " msgs/sec".
+    perform 7000-CHECK-SLA.
+    display "SLA result: ", zmqSlaResult.
+    perform 8000-WRITE-HISTORY.
+    perform 8500-WRITE-AUDIT.
 
     call "ZMQ_DESTROY" using by value zmqObj giving ret_l_status.
     if not ret_l_status success
-        exit program
+        move "ZMQ_DESTROY" to zmqFailingVerb
+        perform 9000-ZMQ-ERROR
     end-if.
 
+    go to 9999-EXIT.
+
+0500-LOOKUP-PROFILE.
+*
+* No ZMQ_* verb has run yet at this point, so ret_l_status is still
+* its initial value -- go straight to 9010-LOG-ERROR with a reason we
+* set ourselves instead of 9000-ZMQ-ERROR's ret_l_status decoder,
+* which would just log a meaningless "unrecognized ret_l_status code".
+*
+    open input ZMQPROFILE-FILE.
+    if zmqProfileStatus = "35"
+	move "PROFILE-LOOKUP" to zmqFailingVerb
+	move "ZMQPROFILE dataset does not exist" to zmqErrorReason
+	perform 9010-LOG-ERROR
+    end-if.
+    move zmqProfileName to PROF-NAME.
+    read ZMQPROFILE-FILE
+	invalid key
+	    move "PROFILE-LOOKUP" to zmqFailingVerb
+	    move "profile name not found in ZMQPROFILE" to zmqErrorReason
+	    perform 9010-LOG-ERROR
+	not invalid key
+	    move PROF-HOST         to zmqHost
+	    move PROF-IN-INTERFACE to InInterface
+	    move PROF-OUT-INTERFACE to OutInterface
+    end-read.
+    close ZMQPROFILE-FILE.
+
+0500-EXIT.
+    exit.
+
+8000-WRITE-HISTORY.
+    move zmqHost         to ZH-HOST.
+    accept ZH-DATE from date yyyymmdd.
+    move zmqHH            to ZH-TS-HH.
+    move zmqMM            to ZH-TS-MM.
+    move zmqSS            to ZH-TS-SS.
+    move zmqMS            to ZH-TS-MS.
+    move zmqMessageLen   to ZH-MESSAGE-LEN.
+    move zmqNumMessages  to ZH-NUM-MESSAGES.
+    move zmqElapsed      to ZH-ELAPSED-MS.
+    move zmqLatency      to ZH-LATENCY-US.
+    move zmqMsgsPerSec    to ZH-MSGS-PER-SEC.
+    move zmqMbPerSec      to ZH-MB-PER-SEC.
+    move 0                to ZH-LOSS-COUNT.
+    move 0                to ZH-CORRUPT-COUNT.
+    move zmqSlaThreshold  to ZH-SLA-THRESHOLD-US.
+    move zmqSlaResult     to ZH-SLA-RESULT.
+    move zmqOperatorId    to ZH-OPERATOR-ID.
+
+    open i-o ZMQHIST-FILE.
+    if zmqHistStatus = "35"
+	open output ZMQHIST-FILE
+	close ZMQHIST-FILE
+	open i-o ZMQHIST-FILE
+    end-if.
+    write ZMQ-HIST-RECORD
+	invalid key
+	    rewrite ZMQ-HIST-RECORD
+    end-write.
+    close ZMQHIST-FILE.
+
+7000-CHECK-SLA.
+    move spaces to zmqSlaResult.
+    if zmqSlaThreshold greater 0
+	if zmqLatency not greater zmqSlaThreshold
+	    move "PASS" to zmqSlaResult
+	else
+	    move "FAIL" to zmqSlaResult
+	end-if
+    else
+	move "N/A " to zmqSlaResult
+    end-if.
+
+7000-EXIT.
+    exit.
+
+8500-WRITE-AUDIT.
+    move zmqHost        to AUD-HOST.
+    accept AUD-DATE from date yyyymmdd.
+    move zmqHH           to AUD-TS-HH.
+    move zmqMM           to AUD-TS-MM.
+    move zmqSS           to AUD-TS-SS.
+    move zmqMS           to AUD-TS-MS.
+    move zmqOperatorId   to AUD-OPERATOR-ID.
+    move zmqLatency      to AUD-LATENCY-US.
+    move zmqSlaResult    to AUD-SLA-RESULT.
+
+    open extend ZMQAUDIT-FILE.
+    if zmqAuditStatus = "35"
+	open output ZMQAUDIT-FILE
+    end-if.
+    move zmqAuditLine to ZMQ-AUDIT-RECORD.
+    write ZMQ-AUDIT-RECORD.
+    close ZMQAUDIT-FILE.
+
+8500-EXIT.
+    exit.
+
+copy "libvmszmq:zmqerrh.lib".
+
+9999-EXIT.
+    exit.
+
 END PROGRAM COB_REMOTE_LAT.
