@@ -0,0 +1,195 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COB_LAT_TREND WITH IDENT "1.0".
+*+
+* Created 2026-08-08
+*     Copyright (c) 2007-2009 FastMQ Inc.
+*
+*    This file is part of 0MQ.
+*
+*    0MQ is free software; you can redistribute it and/or modify it under
+*    the terms of the Lesser GNU General Public License as published by
+*    the Free Software Foundation; either version 3 of the License, or
+*    (at your option) any later version.
+*
+*    0MQ is distributed in the hope that it will be useful,
+*    but WITHOUT ANY WARRANTY; without even the implied warranty of
+*    MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*    Lesser GNU General Public License for more details.
+*
+*    You should have received a copy of the Lesser GNU General Public License
+*    along with this program.  If not, see <http://www.gnu.org/licenses/>.
+*-
+*
+* Historical trend/regression report over the accumulated ZMQHIST
+* certification results written by COB_LOCAL_LAT, COB_LAT_MATRIX and
+* COB_REMOTE_LAT.  Sweeps the history file in key order, tracks the
+* first-seen latency and throughput for each distinct host / message-
+* length / message-count combination as that combination's baseline,
+* and flags any later run of the same combination whose latency has
+* regressed by more than RegressionPct against its own baseline.  The
+* host is part of the combination key because a loopback certification
+* (COB_LOCAL_LAT) and a real-network one (COB_REMOTE_LAT) can report
+* the same message-length/count pair at very different latencies.
+*
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    select ZMQHIST-FILE assign to "ZMQHIST"
+	organization indexed
+	access dynamic
+	record key ZH-KEY
+	file status zmqHistStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ZMQHIST-FILE.
+copy "libvmszmq:zmqhist.lib".
+
+WORKING-STORAGE SECTION.
+
+01 zmqHistStatus       pic x(2) value "00".
+
+01 zmqUsage	    pic x(80) value "RegressionPct".
+01 zmqArgs	    pic x(100) value spaces.
+01 zmqRegressionPctA   pic 9(3) value 10.
+01 zmqRegressionPct    pic 9(3) comp value 10.
+
+01 zltRunCount         pic 9(9) comp value 0.
+01 zltRegressionCount  pic 9(9) comp value 0.
+
+01 zltPctChange        pic s9(5)v99 comp value 0.
+
+01 zltFlag             pic x(10) value spaces.
+
+01 zltMaxCombos        pic 9(4) comp value 200.
+01 zltComboCount       pic 9(4) comp value 0.
+01 zltFound            pic x(1) value "N".
+   88 zltComboFound    value "Y".
+
+01 ZLT-COMBO-TABLE.
+   05 ZLT-COMBO occurs 200 times indexed by zltIdx.
+      10 ZLT-C-HOST          pic x(60).
+      10 ZLT-C-MSGLEN        pic 9(9).
+      10 ZLT-C-NUMMSG        pic 9(9).
+      10 ZLT-C-BASE-LATENCY  pic 9(7)v99.
+      10 ZLT-C-BASE-MSGSEC   pic 9(9)v99.
+
+PROCEDURE DIVISION.
+01.
+    call "LIB$GET_FOREIGN" using by descriptor zmqArgs
+				 by descriptor zmqUsage.
+
+    UNSTRING zmqArgs DELIMITED BY ALL spaces
+    	INTO zmqRegressionPctA
+    END-UNSTRING.
+
+    move zmqRegressionPctA to zmqRegressionPct.
+
+    display "Latency/throughput trend report - regression threshold: ",
+	    zmqRegressionPct with conversion, "%".
+    display "Host                  Date     Time     MsgLen   #Msgs".
+    display "  Latency[us]  Msgs/sec   BaseLat[us]   Pct-chg  Status".
+
+    open input ZMQHIST-FILE.
+    if zmqHistStatus = "35"
+	display "ZMQHIST does not exist yet - no runs to report on."
+    else
+	move spaces to ZMQ-HIST-RECORD
+	perform until zmqHistStatus = "10"
+	    read ZMQHIST-FILE next record
+		at end
+		    move "10" to zmqHistStatus
+		not at end
+		    add 1 to zltRunCount
+		    perform 0400-FIND-COMBO
+		    perform 0500-REPORT-ROW
+	    end-read
+	end-perform
+	close ZMQHIST-FILE
+	display " "
+	display zltRunCount with conversion, " run(s) across ",
+		zltComboCount with conversion,
+		" distinct message-length/count combination(s), ",
+		zltRegressionCount with conversion,
+		" regression(s) flagged."
+    end-if.
+
+    stop run.
+
+0400-FIND-COMBO.
+    move "N" to zltFound.
+    perform varying zltIdx from 1 by 1
+	until zltIdx greater zltComboCount
+	if ZLT-C-HOST(zltIdx) = ZH-HOST
+	    and ZLT-C-MSGLEN(zltIdx) = ZH-MESSAGE-LEN
+	    and ZLT-C-NUMMSG(zltIdx) = ZH-NUM-MESSAGES
+	    move "Y" to zltFound
+	    exit perform
+	end-if
+    end-perform.
+    if not zltComboFound
+	if zltComboCount less zltMaxCombos
+	    add 1 to zltComboCount
+	    move zltComboCount to zltIdx
+	    move ZH-HOST         to ZLT-C-HOST(zltIdx)
+	    move ZH-MESSAGE-LEN  to ZLT-C-MSGLEN(zltIdx)
+	    move ZH-NUM-MESSAGES to ZLT-C-NUMMSG(zltIdx)
+	    move ZH-LATENCY-US    to ZLT-C-BASE-LATENCY(zltIdx)
+	    move ZH-MSGS-PER-SEC  to ZLT-C-BASE-MSGSEC(zltIdx)
+	    move 0 to zltPctChange
+	    move "BASELINE" to zltFlag
+	else
+	    move 0 to zltPctChange
+	    move "NO-SLOT" to zltFlag
+	end-if
+    else
+	move 0 to zltPctChange
+	if ZLT-C-BASE-LATENCY(zltIdx) greater 0
+	    compute zltPctChange rounded =
+		((ZH-LATENCY-US - ZLT-C-BASE-LATENCY(zltIdx)) /
+		 ZLT-C-BASE-LATENCY(zltIdx)) * 100
+	end-if
+	if zltPctChange greater zmqRegressionPct
+	    move "REGRESSION" to zltFlag
+	    add 1 to zltRegressionCount
+	else
+	    move "OK" to zltFlag
+	end-if
+    end-if.
+
+0400-EXIT.
+    exit.
+
+0500-REPORT-ROW.
+*
+* zltIdx is one past ZLT-COMBO-TABLE's declared bound when the table
+* is full and this row is a never-before-seen combination (zltFlag =
+* "NO-SLOT" from 0400-FIND-COMBO) -- there is no baseline slot to read,
+* so skip the table reference rather than index out of bounds.
+*
+    if zltFlag = "NO-SLOT"
+	display ZH-HOST(1:20), " ", ZH-DATE with conversion, " ",
+		ZH-TS-HH with conversion, ":", ZH-TS-MM with conversion,
+		":", ZH-TS-SS with conversion, "  ",
+		ZH-MESSAGE-LEN with conversion, "  ",
+		ZH-NUM-MESSAGES with conversion, "  ",
+		ZH-LATENCY-US with conversion, "  ",
+		ZH-MSGS-PER-SEC with conversion, "  ",
+		"     n/a", "  ", zltFlag
+    else
+	display ZH-HOST(1:20), " ", ZH-DATE with conversion, " ",
+		ZH-TS-HH with conversion, ":", ZH-TS-MM with conversion,
+		":", ZH-TS-SS with conversion, "  ",
+		ZH-MESSAGE-LEN with conversion, "  ",
+		ZH-NUM-MESSAGES with conversion, "  ",
+		ZH-LATENCY-US with conversion, "  ",
+		ZH-MSGS-PER-SEC with conversion, "  ",
+		ZLT-C-BASE-LATENCY(zltIdx) with conversion, "  ",
+		zltPctChange with conversion, "  ", zltFlag
+    end-if.
+
+0500-EXIT.
+    exit.
+
+END PROGRAM COB_LAT_TREND.
