@@ -0,0 +1,155 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COB_LAT_MATRIX WITH IDENT "1.0".
+*+
+* Created 2026-08-08
+*     Copyright (c) 2007-2009 FastMQ Inc.
+*
+*    This file is part of 0MQ.
+*
+*    0MQ is free software; you can redistribute it and/or modify it under
+*    the terms of the Lesser GNU General Public License as published by
+*    the Free Software Foundation; either version 3 of the License, or
+*    (at your option) any later version.
+*
+*    0MQ is distributed in the hope that it will be useful,
+*    but WITHOUT ANY WARRANTY; without even the implied warranty of
+*    MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*    Lesser GNU General Public License for more details.
+*
+*    You should have received a copy of the Lesser GNU General Public License
+*    along with this program.  If not, see <http://www.gnu.org/licenses/>.
+*-
+*
+* Nightly certification-matrix driver for COB_LOCAL_LAT.  Instead of
+* re-invoking COB_LOCAL_LAT by hand for every message size before a
+* middleware upgrade, this reads a parameter file of (message-length,
+* message-count) rows and runs the existing local-loopback latency
+* logic once per row, so the full matrix can be kicked off as a single
+* overnight batch job.
+*
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    select ZMQMATRIX-FILE assign to zmqMatrixFile
+	organization sequential
+	file status zmqRowStatus.
+
+    select ZMQHIST-FILE assign to "ZMQHIST"
+	organization indexed
+	access dynamic
+	record key ZH-KEY
+	file status zmqHistStatus.
+
+    select ZMQCKPT-FILE assign to "ZMQCKPT"
+	organization indexed
+	access dynamic
+	record key CKPT-KEY
+	file status zmqCkptStatus.
+
+    select ZMQERRLOG-FILE assign to "ZMQERRLOG"
+	organization line sequential
+	file status zmqErrLogStatus.
+
+    select ZMQAUDIT-FILE assign to "ZMQAUDIT"
+	organization line sequential
+	file status zmqAuditStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ZMQMATRIX-FILE.
+copy "libvmszmq:zmqmatrow.lib".
+
+FD  ZMQHIST-FILE.
+copy "libvmszmq:zmqhist.lib".
+
+FD  ZMQCKPT-FILE.
+copy "libvmszmq:zmqckpt.lib".
+
+FD  ZMQERRLOG-FILE.
+copy "libvmszmq:zmqerrfd.lib".
+
+FD  ZMQAUDIT-FILE.
+copy "libvmszmq:zmqaudfd.lib".
+
+WORKING-STORAGE SECTION.
+
+copy "libvmszmq:zmq.lib".
+
+01 zmqHistStatus   pic x(2) value "00".
+01 zmqRowStatus	   pic x(2) value "00".
+01 zmqRowCount     pic 9(9) comp value 0.
+
+01 zmqUsage	    pic x(80) value
+    "Host MatrixFile NumQueues SendRate SlaThreshold OperatorId".
+01 zmqArgs	    pic x(100) value spaces.
+01 zmqHost	    pic x(60) value spaces.
+01 zmqMatrixFile   pic x(80) value spaces.
+
+copy "libvmszmq:zmqlatwk.lib".
+copy "libvmszmq:zmqerrwk.lib".
+copy "libvmszmq:zmqaudwk.lib".
+
+PROCEDURE DIVISION GIVING ret_l_status.
+01.
+    call "LIB$GET_FOREIGN" using by descriptor zmqArgs
+				 by descriptor zmqUsage.
+
+    UNSTRING zmqArgs DELIMITED BY ALL spaces
+    	INTO zmqHost zmqMatrixFile zmqNumQueuesA zmqSendRateA
+	     zmqSlaThresholdA zmqOperatorIdA
+    END-UNSTRING.
+
+    move zmqNumQueuesA to zmqNumQueues.
+    move zmqSendRateA  to zmqSendRate.
+    move zmqSlaThresholdA to zmqSlaThreshold.
+    move zmqOperatorIdA   to zmqOperatorId.
+    if zmqNumQueues less 1
+	move 1 to zmqNumQueues
+    end-if.
+    if zmqNumQueues greater zmqMaxQueues
+	move zmqMaxQueues to zmqNumQueues
+    end-if.
+    if zmqSendRate greater 0
+	compute zmqSendDelay rounded = 1 / zmqSendRate
+    end-if.
+
+    perform 1000-CONNECT.
+
+    open input ZMQMATRIX-FILE.
+    if zmqRowStatus not = "00"
+	move "MATRIX-OPEN" to zmqFailingVerb
+	move "unable to open matrix parameter file" to zmqErrorReason
+	perform 9010-LOG-ERROR
+    end-if.
+    perform until zmqRowStatus = "10"
+	read ZMQMATRIX-FILE
+	    at end
+		move "10" to zmqRowStatus
+	    not at end
+		move ZM-MESSAGE-LEN  to zmqMessageLen
+		move ZM-NUM-MESSAGES to zmqNumMessages
+		add 1 to zmqRowCount
+		display "Matrix row ", zmqRowCount with conversion, ": ",
+			zmqMessageLen with conversion, " bytes x ",
+			zmqNumMessages with conversion, " messages"
+		perform 3000-RUN-CERTIFICATION
+	end-read
+    end-perform.
+    close ZMQMATRIX-FILE.
+
+    perform 2000-DISCONNECT.
+
+    display zmqRowCount with conversion, " matrix rows certified.".
+
+    go to 9999-EXIT.
+
+copy "libvmszmq:zmqlatconn.lib".
+copy "libvmszmq:zmqlatcore.lib".
+copy "libvmszmq:zmqerrh.lib".
+copy "libvmszmq:zmqaudith.lib".
+
+9999-EXIT.
+    exit.
+
+END PROGRAM COB_LAT_MATRIX.
